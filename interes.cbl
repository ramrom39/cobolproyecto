@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. INTERES-BATCH.
+           AUTHOR. Ramón Romero Montilla.
+           *> Este programa aplica el interes mensual al saldo de cada
+           *> cuenta del maestro (el mismo layout 10/30/20/estado que
+           *> usa PROCESADOR-BATCH, incluida la columna 61 de estado de
+           *> cuenta) y deja tanto el maestro como un reporte de interes
+           *> actualizados. Las cuentas cerradas ('C') conservan su
+           *> estado y no devengan interes.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MAESTRO-FILE ASSIGN TO 'data/maestro.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT REPORTE-FILE ASSIGN TO 'data/interes_reporte.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT REPORTE-CSV-FILE ASSIGN TO 'data/interes_reporte.csv'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD MAESTRO-FILE.
+           01 MAESTRO-RECORD PIC X(100).
+
+           FD REPORTE-FILE.
+           01 REPORTE-RECORD PIC X(100).
+
+           FD REPORTE-CSV-FILE.
+           01 REPORTE-CSV-RECORD PIC X(100).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+              05 WS-INDICE PIC 999 VALUE 1.
+              05 WS-TOTAL-CUENTAS PIC 9(5) VALUE 0.
+              05 WS-MAX-CUENTAS PIC 9(5) VALUE 5000.
+              05 WS-EOF-MAESTRO PIC X VALUE 'N'.
+              05 WS-LINEA-SALIDA PIC X(100).
+              05 WS-NUM-CUENTA-STR PIC X(10).
+              05 WS-NOMBRE-STR PIC X(30).
+              05 WS-SALDO-STR PIC X(20).
+              05 WS-TASA-PARM PIC X(20).
+              05 WS-TASA-MENSUAL PIC 9(3)V9(6).
+              05 WS-SALDO-OUT PIC 9(10).99.
+              05 WS-PRINCIPAL-DISPLAY PIC Z(9)9.99.
+              05 WS-TASA-DISPLAY PIC ZZ9.999999.
+              05 WS-INTERES-DISPLAY PIC Z(9)9.99.
+              05 WS-SALDO-DISPLAY PIC Z(9)9.99.
+              05 WS-LINEA-CSV PIC X(100).
+              05 WS-NOMBRE-CSV PIC X(32).
+              05 WS-SALDO-MAXIMO PIC 9(10)V99 VALUE 9999999999.99.
+              05 WS-SALDO-CHECK PIC 9(11)V99.
+
+           01 TABLA-CUENTAS.
+              05 CUENTA OCCURS 5000 TIMES INDEXED BY IDX.
+                 10 NUM-CUENTA PIC 9(10).
+                 10 NOMBRE-TITULAR PIC X(30).
+                 10 SALDO-ACTUAL PIC 9(10)V99.
+                 10 SALDO-PRINCIPAL PIC 9(10)V99.
+                 10 INTERES-APLICADO PIC 9(10)V99.
+                 10 ESTADO-CUENTA PIC X(01) VALUE 'A'.
+
+           PROCEDURE DIVISION.
+               ACCEPT WS-TASA-PARM FROM COMMAND-LINE.
+               IF WS-TASA-PARM = SPACES
+                   DISPLAY
+                       'USO: interes <TASA-MENSUAL>  (ejemplo: 0.015)'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               MOVE FUNCTION NUMVAL(WS-TASA-PARM) TO WS-TASA-MENSUAL.
+
+               OPEN INPUT MAESTRO-FILE.
+               PERFORM CARGAR-MAESTRO.
+               CLOSE MAESTRO-FILE.
+
+               PERFORM APLICAR-INTERES.
+
+               OPEN OUTPUT MAESTRO-FILE.
+               PERFORM REESCRIBIR-MAESTRO.
+               CLOSE MAESTRO-FILE.
+
+               OPEN OUTPUT REPORTE-FILE.
+               PERFORM GENERAR-REPORTE.
+               CLOSE REPORTE-FILE.
+
+               OPEN OUTPUT REPORTE-CSV-FILE.
+               PERFORM GENERAR-REPORTE-CSV.
+               CLOSE REPORTE-CSV-FILE.
+
+               DISPLAY
+                   'Interes aplicado. Reporte en data/interes_reporte.txt'.
+               STOP RUN.
+
+           CARGAR-MAESTRO.
+               PERFORM UNTIL WS-EOF-MAESTRO = 'S'
+                   READ MAESTRO-FILE INTO MAESTRO-RECORD
+                       AT END
+                           SET WS-EOF-MAESTRO TO 'S'
+                       NOT AT END
+                           IF WS-TOTAL-CUENTAS >= WS-MAX-CUENTAS
+                               DISPLAY
+                                   'ERROR: data/maestro.dat excede la '
+                                   'capacidad maxima de ' WS-MAX-CUENTAS
+                                   ' cuentas soportada por este programa'
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WS-TOTAL-CUENTAS
+                           SET IDX TO WS-TOTAL-CUENTAS
+                           MOVE MAESTRO-RECORD(1:10) TO WS-NUM-CUENTA-STR
+                           MOVE MAESTRO-RECORD(11:30) TO WS-NOMBRE-STR
+                           MOVE MAESTRO-RECORD(41:) TO WS-SALDO-STR
+
+                           MOVE FUNCTION NUMVAL(WS-NUM-CUENTA-STR)
+                               TO NUM-CUENTA(IDX)
+                           MOVE FUNCTION TRIM(WS-NOMBRE-STR)
+                               TO NOMBRE-TITULAR(IDX)
+                           MOVE FUNCTION NUMVAL(WS-SALDO-STR)
+                               TO SALDO-ACTUAL(IDX)
+                           IF MAESTRO-RECORD(61:1) = 'C'
+                               MOVE 'C' TO ESTADO-CUENTA(IDX)
+                           ELSE
+                               MOVE 'A' TO ESTADO-CUENTA(IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+           *> Las cuentas dadas de baja ('C') no devengan interes; se
+           *> dejan en la tabla con interes 0 para que el reporte y el
+           *> maestro las sigan reflejando sin tocar su saldo. Una
+           *> cuenta cuyo saldo excederia el maximo representable al
+           *> sumarle el interes tampoco lo devenga ese mes, en vez de
+           *> truncarse a un saldo incorrecto.
+           APLICAR-INTERES.
+               SET IDX TO 1.
+               PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
+                   MOVE SALDO-ACTUAL(IDX) TO SALDO-PRINCIPAL(IDX)
+                   IF ESTADO-CUENTA(IDX) = 'C'
+                       MOVE ZERO TO INTERES-APLICADO(IDX)
+                   ELSE
+                       COMPUTE INTERES-APLICADO(IDX) ROUNDED =
+                           SALDO-PRINCIPAL(IDX) * WS-TASA-MENSUAL
+                       COMPUTE WS-SALDO-CHECK =
+                           SALDO-PRINCIPAL(IDX) + INTERES-APLICADO(IDX)
+                       IF WS-SALDO-CHECK > WS-SALDO-MAXIMO
+                           MOVE ZERO TO INTERES-APLICADO(IDX)
+                           DISPLAY
+                               'AVISO: cuenta ' NUM-CUENTA(IDX)
+                               ' no acumulo interes porque el saldo '
+                               'excederia el maximo permitido'
+                       ELSE
+                           ADD INTERES-APLICADO(IDX) TO SALDO-ACTUAL(IDX)
+                       END-IF
+                   END-IF
+                   SET IDX UP BY 1
+               END-PERFORM.
+
+           REESCRIBIR-MAESTRO.
+               SET IDX TO 1.
+               PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
+                   MOVE SPACES TO MAESTRO-RECORD
+                   MOVE NUM-CUENTA(IDX) TO MAESTRO-RECORD(1:10)
+                   MOVE NOMBRE-TITULAR(IDX) TO MAESTRO-RECORD(11:30)
+                   MOVE SALDO-ACTUAL(IDX) TO WS-SALDO-OUT
+                   MOVE WS-SALDO-OUT TO MAESTRO-RECORD(41:13)
+                   MOVE ESTADO-CUENTA(IDX) TO MAESTRO-RECORD(61:1)
+                   WRITE MAESTRO-RECORD
+                   SET IDX UP BY 1
+               END-PERFORM.
+
+           GENERAR-REPORTE.
+               MOVE 'REPORTE DE INTERES MENSUAL APLICADO'
+                   TO WS-LINEA-SALIDA.
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE '================================================================'
+                   TO WS-LINEA-SALIDA.
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE 'Cuenta     | Principal   | Tasa     | Interes    | Saldo Nuevo'
+                   TO WS-LINEA-SALIDA.
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE '================================================================'
+                   TO WS-LINEA-SALIDA.
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               SET IDX TO 1.
+               PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
+                   MOVE SPACES TO WS-LINEA-SALIDA
+                   MOVE SALDO-PRINCIPAL(IDX) TO WS-PRINCIPAL-DISPLAY
+                   MOVE WS-TASA-MENSUAL TO WS-TASA-DISPLAY
+                   MOVE INTERES-APLICADO(IDX) TO WS-INTERES-DISPLAY
+                   MOVE SALDO-ACTUAL(IDX) TO WS-SALDO-DISPLAY
+                   STRING NUM-CUENTA(IDX) DELIMITED BY SIZE
+                       ' | ' DELIMITED BY SIZE
+                       WS-PRINCIPAL-DISPLAY DELIMITED BY SIZE
+                       ' | ' DELIMITED BY SIZE
+                       WS-TASA-DISPLAY DELIMITED BY SIZE
+                       ' | ' DELIMITED BY SIZE
+                       WS-INTERES-DISPLAY DELIMITED BY SIZE
+                       ' | ' DELIMITED BY SIZE
+                       WS-SALDO-DISPLAY DELIMITED BY SIZE
+                       INTO WS-LINEA-SALIDA
+                   WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA
+                   SET IDX UP BY 1
+               END-PERFORM.
+
+           *> Mismo reporte en formato CSV, para conciliacion de libro
+           *> mayor aguas abajo: cuenta, nombre, principal, tasa,
+           *> interes y saldo nuevo.
+           GENERAR-REPORTE-CSV.
+               MOVE 'CUENTA,NOMBRE,PRINCIPAL,TASA,INTERES,SALDO_NUEVO'
+                   TO WS-LINEA-CSV.
+               WRITE REPORTE-CSV-RECORD FROM WS-LINEA-CSV.
+
+               SET IDX TO 1.
+               PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
+                   PERFORM GENERAR-LINEA-CSV
+                   SET IDX UP BY 1
+               END-PERFORM.
+
+           GENERAR-LINEA-CSV.
+               MOVE SALDO-PRINCIPAL(IDX) TO WS-PRINCIPAL-DISPLAY.
+               MOVE WS-TASA-MENSUAL TO WS-TASA-DISPLAY.
+               MOVE INTERES-APLICADO(IDX) TO WS-INTERES-DISPLAY.
+               MOVE SALDO-ACTUAL(IDX) TO WS-SALDO-DISPLAY.
+
+               *> El nombre del titular va siempre entre comillas en el
+               *> CSV, porque puede traer una coma que de otro modo
+               *> correria las columnas siguientes.
+               MOVE SPACES TO WS-NOMBRE-CSV.
+               STRING '"' DELIMITED BY SIZE
+                   FUNCTION TRIM(NOMBRE-TITULAR(IDX)) DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   INTO WS-NOMBRE-CSV.
+
+               MOVE SPACES TO WS-LINEA-CSV.
+               STRING NUM-CUENTA(IDX) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-NOMBRE-CSV) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PRINCIPAL-DISPLAY) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TASA-DISPLAY) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-INTERES-DISPLAY) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SALDO-DISPLAY) DELIMITED BY SIZE
+                   INTO WS-LINEA-CSV
+               WRITE REPORTE-CSV-RECORD FROM WS-LINEA-CSV.
