@@ -1,18 +1,32 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. PROCESADOR-BATCH.
            AUTHOR. Ramón Romero Montilla.
-           *> Este programa actualiza saldos bancarios leyendo un archivo 
+           *> Este programa actualiza saldos bancarios leyendo un archivo
            *> maestro y uno de transacciones diarias.
            ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT MAESTRO-FILE ASSIGN TO 'data/maestro.dat'
+               SELECT MAESTRO-FILE ASSIGN TO DYNAMIC WS-MAESTRO-PATH
                    ORGANIZATION IS LINE SEQUENTIAL.
-               
-               SELECT MOVIMIENTOS-FILE ASSIGN TO 'data/movimientos.dat'
+
+               SELECT MAESTRO-SALIDA-FILE
+                   ASSIGN TO DYNAMIC WS-MAESTRO-SALIDA-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT MOVIMIENTOS-FILE ASSIGN TO DYNAMIC WS-MOVIMIENTOS-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT REPORTE-FILE ASSIGN TO DYNAMIC WS-REPORTE-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT EXCEPCIONES-FILE ASSIGN TO DYNAMIC WS-EXCEPCIONES-PATH
                    ORGANIZATION IS LINE SEQUENTIAL.
-               
-               SELECT REPORTE-FILE ASSIGN TO 'data/reporte.txt'
+
+               SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+               SELECT REPORTE-CSV-FILE ASSIGN TO DYNAMIC WS-REPORTE-CSV-PATH
                    ORGANIZATION IS LINE SEQUENTIAL.
 
            DATA DIVISION.
@@ -20,17 +34,43 @@
            FD MAESTRO-FILE.
            01 MAESTRO-RECORD PIC X(100).
 
+           FD MAESTRO-SALIDA-FILE.
+           01 MAESTRO-SALIDA-RECORD PIC X(100).
+
            FD MOVIMIENTOS-FILE.
            01 MOVIMIENTOS-RECORD PIC X(100).
 
            FD REPORTE-FILE.
            01 REPORTE-RECORD PIC X(100).
 
+           FD EXCEPCIONES-FILE.
+           01 EXCEPCIONES-RECORD PIC X(120).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD PIC X(100).
+
+           FD REPORTE-CSV-FILE.
+           01 REPORTE-CSV-RECORD PIC X(100).
+
            WORKING-STORAGE SECTION.
+           01 WS-PARAMETROS.
+              05 WS-MAESTRO-PATH PIC X(100) VALUE 'data/maestro.dat'.
+              05 WS-MOVIMIENTOS-PATH PIC X(100)
+                  VALUE 'data/movimientos.dat'.
+              05 WS-REPORTE-PATH PIC X(100) VALUE 'data/reporte.txt'.
+              05 WS-CHECKPOINT-PATH PIC X(100)
+                  VALUE 'data/checkpoint.dat'.
+              05 WS-MAESTRO-SALIDA-PATH PIC X(100) VALUE SPACES.
+              05 WS-EXCEPCIONES-PATH PIC X(100)
+                  VALUE 'data/excepciones.txt'.
+              05 WS-REPORTE-CSV-PATH PIC X(100)
+                  VALUE 'data/reporte.csv'.
+              05 WS-PARM-LINE PIC X(300).
+
            01 WS-VARIABLES.
               05 WS-CUENTA-ENCONTRADA PIC X VALUE 'N'.
               05 WS-INDICE PIC 999 VALUE 1.
-              05 WS-TOTAL-CUENTAS PIC 999 VALUE 0.
+              05 WS-TOTAL-CUENTAS PIC 9(5) VALUE 0.
               05 WS-EOF-MAESTRO PIC X VALUE 'N'.
               05 WS-EOF-MOVIMIENTOS PIC X VALUE 'N'.
               05 WS-LINEA-SALIDA PIC X(100).
@@ -43,84 +83,425 @@
               05 WS-NUM-CUENTA-NUM PIC 9(10).
               05 WS-SALDO-NUM PIC 9(10)V99.
               05 WS-MONTO-NUM PIC 9(10)V99.
+              05 WS-LINEA-MOV PIC 9(9) VALUE 0.
+              05 WS-LINEA-EXC PIC X(120).
+              05 WS-MOTIVO-EXC PIC X(40).
+              05 WS-LINEA-MOV-STR PIC X(9).
+              05 WS-MONTO-EXC-STR PIC Z(9)9.99.
+              05 WS-MOVIMIENTO-RECHAZADO PIC X VALUE 'N'.
+              05 WS-MOVIMIENTO-APLICADO PIC X VALUE 'N'.
+              05 WS-IDX-APLICADO PIC 9(5).
+              05 WS-FECHA-STR PIC X(8).
+              05 WS-FECHA-DISPLAY PIC X(10).
+              05 WS-SALDO-DISPLAY PIC Z(9)9.99.
+              05 WS-MONTO-DISPLAY PIC Z(9)9.99.
+              05 WS-TOTAL-HISTORIA PIC 9(6) VALUE 0.
+              05 WS-TOTAL-DEPOSITOS PIC 9(15)V99 VALUE 0.
+              05 WS-TOTAL-RETIROS PIC 9(15)V99 VALUE 0.
+              05 WS-SALDO-APERTURA-TOTAL PIC 9(15)V99 VALUE 0.
+              05 WS-SALDO-CIERRE-TOTAL PIC 9(15)V99 VALUE 0.
+              05 WS-SALDO-ESPERADO PIC 9(15)V99 VALUE 0.
+              05 WS-DIFERENCIA PIC S9(15)V99 VALUE 0.
+              05 WS-FLAG-BALANCEADO PIC X(20).
+              05 WS-TOTAL-DISPLAY PIC Z(14)9.99.
+              05 WS-DIFERENCIA-DISPLAY PIC -(14)9.99.
+              05 WS-CHECKPOINT-STATUS PIC XX.
+              05 WS-CHECKPOINT-INTERVALO PIC 9(4) VALUE 500.
+              05 WS-EOF-CHECKPOINT PIC X VALUE 'N'.
+              05 WS-EXISTE-CHECKPOINT PIC X VALUE 'N'.
+              05 WS-LINEA-MOV-SALTAR PIC 9(9) VALUE 0.
+              05 WS-SALDO-MAXIMO PIC 9(10)V99 VALUE 9999999999.99.
+              05 WS-SALDO-CHECK PIC 9(11)V99.
+              05 WS-CKPT-TOTAL-STR PIC X(18).
+              05 WS-CKPT-SALDO-STR PIC X(13).
+              05 WS-CKPT-TOTAL-EDIT PIC 9(15).99.
+              05 WS-CKPT-SALDO-EDIT PIC 9(10).99.
+              05 WS-CKPT-TEMP-QUOT PIC 9(4).
+              05 WS-CKPT-TEMP-RES PIC 9(4).
+              05 WS-TOTAL-CUENTAS-CKPT PIC 9(5) VALUE 0.
+              05 WS-TOTAL-HISTORIA-CKPT PIC 9(6) VALUE 0.
+              05 WS-CKPT-CTA-EDIT PIC 9(5).
+              05 WS-CKPT-HIST-EDIT PIC 9(6).
+              05 WS-CKPT-CTA-STR PIC X(5).
+              05 WS-CKPT-HIST-STR PIC X(6).
+              05 WS-CONTADOR-CKPT PIC 9(6) VALUE 0.
+              05 WS-MAX-CUENTAS PIC 9(5) VALUE 5000.
+              05 WS-MAX-HISTORIA PIC 9(6) VALUE 50000.
+              05 WS-HISTORIA-LLENA-AVISO PIC X VALUE 'N'.
+              05 WS-LINEA-CSV PIC X(100).
+              05 WS-NOMBRE-CSV PIC X(32).
+              05 WS-ULTIMA-FECHA-STR PIC X(8).
+              05 WS-ULTIMA-FECHA-DISPLAY PIC X(10).
+              05 WS-SALDO-APERTURA-CSV PIC Z(9)9.99.
+              05 WS-SALDO-ACTUAL-CSV PIC Z(9)9.99.
+              05 WS-SALDO-OUT PIC 9(10).99.
 
            01 TABLA-CUENTAS.
-              05 CUENTA OCCURS 100 TIMES INDEXED BY IDX.
+              05 CUENTA OCCURS 5000 TIMES INDEXED BY IDX.
                  10 NUM-CUENTA PIC 9(10).
                  10 NOMBRE-TITULAR PIC X(30).
                  10 SALDO-ACTUAL PIC 9(10)V99.
+                 10 SALDO-APERTURA PIC 9(10)V99.
+                 10 ESTADO-CUENTA PIC X(01) VALUE 'A'.
+
+           01 TABLA-HISTORIA.
+              05 HISTORIA OCCURS 50000 TIMES INDEXED BY HIDX.
+                 10 HIST-CUENTA PIC 9(10).
+                 10 HIST-FECHA PIC X(8).
+                 10 HIST-TIPO PIC X(1).
+                 10 HIST-MONTO PIC 9(10)V99.
+                 10 HIST-SALDO PIC 9(10)V99.
 
            PROCEDURE DIVISION.
+               PERFORM OBTENER-PARAMETROS.
+
                OPEN INPUT MAESTRO-FILE.
                OPEN INPUT MOVIMIENTOS-FILE.
                OPEN OUTPUT REPORTE-FILE.
+               OPEN OUTPUT REPORTE-CSV-FILE.
 
-               PERFORM CARGAR-MAESTRO.
+               *> EXCEPCIONES-FILE se abre EXTEND (no OUTPUT) al reanudar
+               *> desde un checkpoint, para que las excepciones ya
+               *> escritas antes del ultimo checkpoint no se pierdan al
+               *> reabrir el archivo; en una corrida nueva se abre
+               *> OUTPUT y se escribe el encabezado de siempre.
+               PERFORM VERIFICAR-CHECKPOINT.
+               IF WS-EXISTE-CHECKPOINT = 'S'
+                   OPEN EXTEND EXCEPCIONES-FILE
+                   DISPLAY 'Checkpoint encontrado, reanudando despues de la linea '
+                       WS-LINEA-MOV-SALTAR
+               ELSE
+                   OPEN OUTPUT EXCEPCIONES-FILE
+                   PERFORM INICIALIZAR-EXCEPCIONES
+                   PERFORM CARGAR-MAESTRO
+               END-IF.
                PERFORM PROCESAR-MOVIMIENTOS.
                PERFORM GENERAR-REPORTE.
+               PERFORM GENERAR-RECONCILIACION.
+               PERFORM GENERAR-REPORTE-CSV.
+               PERFORM LIMPIAR-CHECKPOINT.
 
                CLOSE MAESTRO-FILE.
+               OPEN OUTPUT MAESTRO-SALIDA-FILE.
+               PERFORM REESCRIBIR-MAESTRO.
+               CLOSE MAESTRO-SALIDA-FILE.
                CLOSE MOVIMIENTOS-FILE.
                CLOSE REPORTE-FILE.
+               CLOSE EXCEPCIONES-FILE.
+               CLOSE REPORTE-CSV-FILE.
 
-               DISPLAY 'Procesamiento completado. Reporte en data/reporte.txt'.
+               DISPLAY 'Procesamiento completado. Reporte en '
+                   FUNCTION TRIM(WS-REPORTE-PATH).
                STOP RUN.
 
+           *> Permite indicar, al invocar el programa, rutas distintas
+           *> para el maestro, los movimientos, el reporte, el
+           *> checkpoint, el maestro de salida, las excepciones y el
+           *> CSV del reporte, en ese orden y separadas por espacios
+           *> (por ejemplo: procesador data/maestro.dat
+           *> data/movimientos.dat data/reporte.txt
+           *> data/checkpoint.dat). El checkpoint va atado a la corrida
+           *> para que un reproceso contra archivos archivados (p. ej.
+           *> un mes anterior) no reanude por error desde el checkpoint
+           *> de otra corrida. El maestro de salida, al no indicarse,
+           *> es el mismo maestro de entrada (la corrida normal sigue
+           *> actualizando data/maestro.dat en el sitio); un reproceso
+           *> contra un maestro/movimientos archivados puede, en
+           *> cambio, indicar un quinto parametro con una ruta de
+           *> salida distinta para no reescribir el archivo archivado.
+           *> Las excepciones y el CSV del reporte tambien viajan con la
+           *> corrida (sexto y septimo parametro) para que ese mismo
+           *> reproceso archivado no sobreescriba el reporte de
+           *> excepciones ni el CSV de la corrida en vivo de hoy. Si no
+           *> se recibe nada por linea de comandos, o se reciben menos
+           *> de cuatro rutas, se usan las rutas por defecto bajo data/
+           *> para el resto.
+           OBTENER-PARAMETROS.
+               ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+               IF WS-PARM-LINE NOT = SPACES
+                   UNSTRING WS-PARM-LINE DELIMITED BY ALL SPACE
+                       INTO WS-MAESTRO-PATH
+                           WS-MOVIMIENTOS-PATH
+                           WS-REPORTE-PATH
+                           WS-CHECKPOINT-PATH
+                           WS-MAESTRO-SALIDA-PATH
+                           WS-EXCEPCIONES-PATH
+                           WS-REPORTE-CSV-PATH
+               END-IF.
+               IF WS-MAESTRO-SALIDA-PATH = SPACES
+                   MOVE WS-MAESTRO-PATH TO WS-MAESTRO-SALIDA-PATH
+               END-IF.
+
+           *> Layout de MAESTRO-RECORD: cuenta (1:10), nombre (11:30),
+           *> saldo (41:13) y el estado de la cuenta (61:1, 'A' o 'C').
+           *> El estado se escribe de vuelta al maestro al final de la
+           *> corrida (ver REESCRIBIR-MAESTRO) para que las altas y
+           *> bajas de un dia queden disponibles al dia siguiente sin
+           *> editar el archivo a mano; un maestro anterior a ese
+           *> cambio que no tenga nada en la columna 61 se trata como
+           *> cuenta abierta.
            CARGAR-MAESTRO.
                PERFORM UNTIL WS-EOF-MAESTRO = 'S'
                    READ MAESTRO-FILE INTO MAESTRO-RECORD
                        AT END
                            SET WS-EOF-MAESTRO TO 'S'
                        NOT AT END
+                           IF WS-TOTAL-CUENTAS >= WS-MAX-CUENTAS
+                               DISPLAY
+                                   'ERROR: ' FUNCTION TRIM(WS-MAESTRO-PATH)
+                                   ' excede la capacidad maxima de '
+                                   WS-MAX-CUENTAS
+                                   ' cuentas soportada por este programa'
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
                            ADD 1 TO WS-TOTAL-CUENTAS
                            SET IDX TO WS-TOTAL-CUENTAS
                            MOVE MAESTRO-RECORD(1:10) TO WS-NUM-CUENTA-STR
                            MOVE MAESTRO-RECORD(11:30) TO WS-NOMBRE-STR
                            MOVE MAESTRO-RECORD(41:) TO WS-SALDO-STR
-                           
+
                            MOVE FUNCTION NUMVAL(WS-NUM-CUENTA-STR)
                                TO NUM-CUENTA(IDX)
                            MOVE FUNCTION TRIM(WS-NOMBRE-STR)
                                TO NOMBRE-TITULAR(IDX)
                            MOVE FUNCTION NUMVAL(WS-SALDO-STR)
                                TO SALDO-ACTUAL(IDX)
+                           MOVE SALDO-ACTUAL(IDX) TO SALDO-APERTURA(IDX)
+                           ADD SALDO-APERTURA(IDX)
+                               TO WS-SALDO-APERTURA-TOTAL
+                           IF MAESTRO-RECORD(61:1) = 'C'
+                               MOVE 'C' TO ESTADO-CUENTA(IDX)
+                           ELSE
+                               MOVE 'A' TO ESTADO-CUENTA(IDX)
+                           END-IF
                    END-READ
                END-PERFORM.
 
+           *> Vuelca TABLA-CUENTAS al maestro de salida (WS-MAESTRO-
+           *> SALIDA-PATH) al terminar la corrida, con el saldo y el
+           *> estado ya actualizados, de modo que las altas ('A') y
+           *> bajas ('C') del dia pasen a formar parte del maestro para
+           *> la proxima corrida (mismo patron que usa INTERES-BATCH en
+           *> REESCRIBIR-MAESTRO). En la corrida normal el maestro de
+           *> salida es el mismo de entrada; en un reproceso contra
+           *> archivos archivados con un quinto parametro distinto, el
+           *> archivo archivado queda intacto y el resultado va a la
+           *> ruta indicada.
+           REESCRIBIR-MAESTRO.
+               SET IDX TO 1.
+               PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
+                   MOVE SPACES TO MAESTRO-SALIDA-RECORD
+                   MOVE NUM-CUENTA(IDX) TO MAESTRO-SALIDA-RECORD(1:10)
+                   MOVE NOMBRE-TITULAR(IDX) TO MAESTRO-SALIDA-RECORD(11:30)
+                   MOVE SALDO-ACTUAL(IDX) TO WS-SALDO-OUT
+                   MOVE WS-SALDO-OUT TO MAESTRO-SALIDA-RECORD(41:13)
+                   MOVE ESTADO-CUENTA(IDX) TO MAESTRO-SALIDA-RECORD(61:1)
+                   WRITE MAESTRO-SALIDA-RECORD
+                   SET IDX UP BY 1
+               END-PERFORM.
+
+           *> Layout de MOVIMIENTOS-RECORD: cuenta (1:10), tipo (12:1),
+           *> monto (14:20), fecha de la transaccion AAAAMMDD (35:8).
+           *> Los registros ya aplicados antes del ultimo checkpoint se
+           *> leen pero no se reaplican, para soportar un reinicio sin
+           *> duplicar movimientos sobre SALDO-ACTUAL.
            PROCESAR-MOVIMIENTOS.
                PERFORM UNTIL WS-EOF-MOVIMIENTOS = 'S'
                    READ MOVIMIENTOS-FILE INTO MOVIMIENTOS-RECORD
                        AT END
                            SET WS-EOF-MOVIMIENTOS TO 'S'
                        NOT AT END
-                           MOVE MOVIMIENTOS-RECORD(1:10) TO WS-NUM-CUENTA-STR
-                           MOVE MOVIMIENTOS-RECORD(12:1) TO WS-TIPO-STR
-                           MOVE MOVIMIENTOS-RECORD(14:) TO WS-MONTO-STR
-                           
-                           MOVE FUNCTION NUMVAL(WS-NUM-CUENTA-STR)
-                               TO WS-NUM-CUENTA-NUM
-                           MOVE FUNCTION NUMVAL(WS-MONTO-STR)
-                               TO WS-MONTO-NUM
-                           
-                           PERFORM BUSCAR-Y-ACTUALIZAR
+                           ADD 1 TO WS-LINEA-MOV
+                           IF WS-LINEA-MOV > WS-LINEA-MOV-SALTAR
+                               MOVE MOVIMIENTOS-RECORD(1:10)
+                                   TO WS-NUM-CUENTA-STR
+                               MOVE MOVIMIENTOS-RECORD(12:1) TO WS-TIPO-STR
+                               MOVE MOVIMIENTOS-RECORD(14:20) TO WS-MONTO-STR
+                               MOVE MOVIMIENTOS-RECORD(35:8) TO WS-FECHA-STR
+                               MOVE MOVIMIENTOS-RECORD(44:30) TO WS-NOMBRE-STR
+
+                               MOVE FUNCTION NUMVAL(WS-NUM-CUENTA-STR)
+                                   TO WS-NUM-CUENTA-NUM
+                               MOVE FUNCTION NUMVAL(WS-MONTO-STR)
+                                   TO WS-MONTO-NUM
+
+                               PERFORM BUSCAR-Y-ACTUALIZAR
+
+                               DIVIDE WS-LINEA-MOV
+                                   BY WS-CHECKPOINT-INTERVALO
+                                   GIVING WS-CKPT-TEMP-QUOT
+                                   REMAINDER WS-CKPT-TEMP-RES
+                               IF WS-CKPT-TEMP-RES = 0
+                                   PERFORM GRABAR-CHECKPOINT
+                               END-IF
+                           END-IF
                    END-READ
                END-PERFORM.
 
            BUSCAR-Y-ACTUALIZAR.
+               IF WS-TIPO-STR = 'A'
+                   PERFORM PROCESAR-ALTA-CUENTA
+               ELSE
+                   PERFORM ACTUALIZAR-CUENTA-EXISTENTE
+               END-IF.
+
+           *> Tipos 'D' (deposito), 'R' (retiro) y 'C' (baja) operan
+           *> sobre una cuenta que ya debe existir en TABLA-CUENTAS.
+           ACTUALIZAR-CUENTA-EXISTENTE.
+               SET WS-CUENTA-ENCONTRADA TO 'N'.
+               SET WS-MOVIMIENTO-RECHAZADO TO 'N'.
+               SET WS-MOVIMIENTO-APLICADO TO 'N'.
                SET IDX TO 1.
                PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
                    IF NUM-CUENTA(IDX) = WS-NUM-CUENTA-NUM
-                       EVALUATE WS-TIPO-STR
-                           WHEN 'D'
-                               ADD WS-MONTO-NUM TO SALDO-ACTUAL(IDX)
-                           WHEN 'R'
-                               SUBTRACT WS-MONTO-NUM FROM SALDO-ACTUAL(IDX)
-                       END-EVALUATE
                        SET WS-CUENTA-ENCONTRADA TO 'S'
+                       SET WS-IDX-APLICADO TO IDX
+                       IF ESTADO-CUENTA(IDX) = 'C'
+                           SET WS-MOVIMIENTO-RECHAZADO TO 'S'
+                           MOVE 'CUENTA CERRADA, MOVIMIENTO RECHAZADO'
+                               TO WS-MOTIVO-EXC
+                       ELSE
+                           EVALUATE WS-TIPO-STR
+                               WHEN 'D'
+                                   COMPUTE WS-SALDO-CHECK =
+                                       SALDO-ACTUAL(IDX) + WS-MONTO-NUM
+                                   IF WS-SALDO-CHECK > WS-SALDO-MAXIMO
+                                       SET WS-MOVIMIENTO-RECHAZADO TO 'S'
+                                       MOVE 'SALDO EXCEDERIA EL MAXIMO PERMITIDO'
+                                           TO WS-MOTIVO-EXC
+                                   ELSE
+                                       ADD WS-MONTO-NUM TO SALDO-ACTUAL(IDX)
+                                       ADD WS-MONTO-NUM TO WS-TOTAL-DEPOSITOS
+                                       SET WS-MOVIMIENTO-APLICADO TO 'S'
+                                   END-IF
+                               WHEN 'R'
+                                   IF WS-MONTO-NUM > SALDO-ACTUAL(IDX)
+                                       SET WS-MOVIMIENTO-RECHAZADO TO 'S'
+                                       MOVE 'SALDO INSUFICIENTE PARA RETIRO'
+                                           TO WS-MOTIVO-EXC
+                                   ELSE
+                                       SUBTRACT WS-MONTO-NUM
+                                           FROM SALDO-ACTUAL(IDX)
+                                       ADD WS-MONTO-NUM TO WS-TOTAL-RETIROS
+                                       SET WS-MOVIMIENTO-APLICADO TO 'S'
+                                   END-IF
+                               WHEN 'C'
+                                   MOVE 'C' TO ESTADO-CUENTA(IDX)
+                                   SET WS-MOVIMIENTO-APLICADO TO 'S'
+                               WHEN OTHER
+                                   SET WS-MOVIMIENTO-RECHAZADO TO 'S'
+                                   MOVE 'TIPO DE MOVIMIENTO INVALIDO'
+                                       TO WS-MOTIVO-EXC
+                           END-EVALUATE
+                       END-IF
                    END-IF
                    SET IDX UP BY 1
                END-PERFORM.
 
+               IF WS-CUENTA-ENCONTRADA = 'N'
+                   MOVE 'CUENTA NO ENCONTRADA EN MAESTRO' TO WS-MOTIVO-EXC
+                   PERFORM ESCRIBIR-EXCEPCION
+               ELSE
+                   IF WS-MOVIMIENTO-RECHAZADO = 'S'
+                       PERFORM ESCRIBIR-EXCEPCION
+                   ELSE
+                       IF WS-MOVIMIENTO-APLICADO = 'S'
+                           PERFORM REGISTRAR-HISTORIA
+                       END-IF
+                   END-IF
+               END-IF.
+
+           *> Tipo 'A' (alta) da de alta una cuenta nueva a partir de
+           *> los propios campos del movimiento: el numero de cuenta,
+           *> el nombre del titular (columnas 44-73) y el monto como
+           *> saldo inicial. Se rechaza si la cuenta ya existe o si la
+           *> tabla de cuentas esta llena.
+           PROCESAR-ALTA-CUENTA.
+               SET WS-CUENTA-ENCONTRADA TO 'N'.
+               SET IDX TO 1.
+               PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
+                   IF NUM-CUENTA(IDX) = WS-NUM-CUENTA-NUM
+                       SET WS-CUENTA-ENCONTRADA TO 'S'
+                   END-IF
+                   SET IDX UP BY 1
+               END-PERFORM.
+
+               IF WS-CUENTA-ENCONTRADA = 'S'
+                   MOVE 'CUENTA YA EXISTE, ALTA RECHAZADA' TO WS-MOTIVO-EXC
+                   PERFORM ESCRIBIR-EXCEPCION
+               ELSE
+                   IF WS-TOTAL-CUENTAS >= WS-MAX-CUENTAS
+                       MOVE 'TABLA DE CUENTAS LLENA, ALTA RECHAZADA'
+                           TO WS-MOTIVO-EXC
+                       PERFORM ESCRIBIR-EXCEPCION
+                   ELSE
+                       ADD 1 TO WS-TOTAL-CUENTAS
+                       SET IDX TO WS-TOTAL-CUENTAS
+                       MOVE WS-NUM-CUENTA-NUM TO NUM-CUENTA(IDX)
+                       MOVE FUNCTION TRIM(WS-NOMBRE-STR) TO NOMBRE-TITULAR(IDX)
+                       MOVE ZERO TO SALDO-APERTURA(IDX)
+                       MOVE WS-MONTO-NUM TO SALDO-ACTUAL(IDX)
+                       MOVE 'A' TO ESTADO-CUENTA(IDX)
+                       SET WS-IDX-APLICADO TO IDX
+                       ADD WS-MONTO-NUM TO WS-TOTAL-DEPOSITOS
+                       PERFORM REGISTRAR-HISTORIA
+                   END-IF
+               END-IF.
+
+           *> Si TABLA-HISTORIA se llena, el saldo de la cuenta ya
+           *> quedo actualizado de todas formas; lo que se pierde es el
+           *> detalle de ese movimiento en el estado de cuenta y en el
+           *> CSV, asi que se avisa una sola vez en vez de dejarlo
+           *> pasar en silencio.
+           REGISTRAR-HISTORIA.
+               IF WS-TOTAL-HISTORIA < WS-MAX-HISTORIA
+                   ADD 1 TO WS-TOTAL-HISTORIA
+                   SET HIDX TO WS-TOTAL-HISTORIA
+                   MOVE NUM-CUENTA(WS-IDX-APLICADO) TO HIST-CUENTA(HIDX)
+                   MOVE WS-FECHA-STR TO HIST-FECHA(HIDX)
+                   MOVE WS-TIPO-STR TO HIST-TIPO(HIDX)
+                   MOVE WS-MONTO-NUM TO HIST-MONTO(HIDX)
+                   MOVE SALDO-ACTUAL(WS-IDX-APLICADO) TO HIST-SALDO(HIDX)
+               ELSE
+                   IF WS-HISTORIA-LLENA-AVISO = 'N'
+                       DISPLAY
+                           'AVISO: TABLA-HISTORIA llena ('
+                           WS-MAX-HISTORIA
+                           ' movimientos); el detalle de movimientos '
+                           'posteriores no aparecera en el estado de '
+                           'cuenta ni en el CSV, aunque el saldo si '
+                           'queda actualizado'
+                       MOVE 'S' TO WS-HISTORIA-LLENA-AVISO
+                   END-IF
+               END-IF.
+
+           ESCRIBIR-EXCEPCION.
+               MOVE WS-LINEA-MOV TO WS-LINEA-MOV-STR.
+               MOVE WS-MONTO-NUM TO WS-MONTO-EXC-STR.
+               MOVE SPACES TO WS-LINEA-EXC.
+               STRING 'LINEA ' DELIMITED BY SIZE
+                   WS-LINEA-MOV-STR DELIMITED BY SIZE
+                   ' | CUENTA ' DELIMITED BY SIZE
+                   WS-NUM-CUENTA-STR DELIMITED BY SIZE
+                   ' | TIPO ' DELIMITED BY SIZE
+                   WS-TIPO-STR DELIMITED BY SIZE
+                   ' | MONTO ' DELIMITED BY SIZE
+                   WS-MONTO-EXC-STR DELIMITED BY SIZE
+                   ' | MOTIVO ' DELIMITED BY SIZE
+                   WS-MOTIVO-EXC DELIMITED BY SIZE
+                   INTO WS-LINEA-EXC
+               WRITE EXCEPCIONES-RECORD FROM WS-LINEA-EXC.
+
+           INICIALIZAR-EXCEPCIONES.
+               MOVE 'REPORTE DE MOVIMIENTOS EXCEPTUADOS'
+                   TO WS-LINEA-EXC.
+               WRITE EXCEPCIONES-RECORD FROM WS-LINEA-EXC.
+
+               MOVE '=========================================='
+                   TO WS-LINEA-EXC.
+               WRITE EXCEPCIONES-RECORD FROM WS-LINEA-EXC.
+
            GENERAR-REPORTE.
                MOVE 'REPORTE DE ACTUALIZACION DE SALDOS'
                    TO WS-LINEA-SALIDA.
@@ -130,10 +511,289 @@
                    TO WS-LINEA-SALIDA.
                WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
 
-               MOVE '' TO WS-LINEA-SALIDA.
+               SET IDX TO 1.
+               PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
+                   PERFORM GENERAR-ESTADO-CUENTA
+                   SET IDX UP BY 1
+               END-PERFORM.
+
+           *> Imprime el estado de cuenta de CUENTA(IDX): saldo de
+           *> apertura, cada movimiento aplicado en orden con su fecha
+           *> y el saldo resultante, y el saldo actual de cierre.
+           GENERAR-ESTADO-CUENTA.
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               STRING 'Cuenta ' DELIMITED BY SIZE
+                   NUM-CUENTA(IDX) DELIMITED BY SIZE
+                   ' - ' DELIMITED BY SIZE
+                   NOMBRE-TITULAR(IDX) DELIMITED BY SIZE
+                   INTO WS-LINEA-SALIDA
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE SALDO-APERTURA(IDX) TO WS-SALDO-DISPLAY.
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               STRING '  Saldo Apertura: ' DELIMITED BY SIZE
+                   WS-SALDO-DISPLAY DELIMITED BY SIZE
+                   INTO WS-LINEA-SALIDA
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               SET HIDX TO 1.
+               PERFORM UNTIL HIDX > WS-TOTAL-HISTORIA
+                   IF HIST-CUENTA(HIDX) = NUM-CUENTA(IDX)
+                       PERFORM IMPRIMIR-MOVIMIENTO
+                   END-IF
+                   SET HIDX UP BY 1
+               END-PERFORM.
+
+               MOVE SALDO-ACTUAL(IDX) TO WS-SALDO-DISPLAY.
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               STRING '  Saldo Actual:   ' DELIMITED BY SIZE
+                   WS-SALDO-DISPLAY DELIMITED BY SIZE
+                   INTO WS-LINEA-SALIDA
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+           IMPRIMIR-MOVIMIENTO.
+               MOVE SPACES TO WS-FECHA-DISPLAY.
+               STRING HIST-FECHA(HIDX)(1:4) DELIMITED BY SIZE
+                   '-' DELIMITED BY SIZE
+                   HIST-FECHA(HIDX)(5:2) DELIMITED BY SIZE
+                   '-' DELIMITED BY SIZE
+                   HIST-FECHA(HIDX)(7:2) DELIMITED BY SIZE
+                   INTO WS-FECHA-DISPLAY.
+
+               MOVE HIST-MONTO(HIDX) TO WS-MONTO-DISPLAY.
+               MOVE HIST-SALDO(HIDX) TO WS-SALDO-DISPLAY.
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               STRING '    ' DELIMITED BY SIZE
+                   WS-FECHA-DISPLAY DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   HIST-TIPO(HIDX) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-MONTO-DISPLAY DELIMITED BY SIZE
+                   '  Saldo: ' DELIMITED BY SIZE
+                   WS-SALDO-DISPLAY DELIMITED BY SIZE
+                   INTO WS-LINEA-SALIDA
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+           *> Layout de CHECKPOINT-RECORD: un registro de cabecera
+           *> 'CKPT' + linea (5:9) + apertura total (14:18) + total
+           *> depositos (32:18) + total retiros (50:18) + cantidad de
+           *> cuentas (68:5) + cantidad de movimientos en TABLA-HISTORIA
+           *> (73:6), seguido de un registro por cuenta con el mismo
+           *> layout de TABLA-CUENTAS (cuenta 1:10, nombre 11:30, saldo
+           *> actual 41:13, saldo de apertura 55:13, estado de la cuenta
+           *> 69:1) y, a continuacion, un registro por cada movimiento
+           *> de TABLA-HISTORIA (cuenta 1:10, fecha 11:8, tipo 19:1,
+           *> monto 20:13, saldo resultante 33:13). Las cantidades de la
+           *> cabecera le dicen a CARGAR-CUENTAS-DE-CHECKPOINT y a
+           *> CARGAR-HISTORIA-DE-CHECKPOINT donde termina un bloque y
+           *> empieza el otro. Se lee al iniciar el batch para decidir
+           *> si hay que reanudar en vez de partir de maestro.dat; sin
+           *> el detalle de TABLA-HISTORIA, el estado de cuenta y el CSV
+           *> de una corrida reanudada no podrian mostrar los
+           *> movimientos aplicados antes del checkpoint.
+           VERIFICAR-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CHECKPOINT-STATUS = '00'
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END
+                           SET WS-EXISTE-CHECKPOINT TO 'N'
+                       NOT AT END
+                           SET WS-EXISTE-CHECKPOINT TO 'S'
+                           MOVE CHECKPOINT-RECORD(5:9)
+                               TO WS-LINEA-MOV-SALTAR
+                           MOVE CHECKPOINT-RECORD(14:18)
+                               TO WS-CKPT-TOTAL-STR
+                           MOVE FUNCTION NUMVAL(WS-CKPT-TOTAL-STR)
+                               TO WS-SALDO-APERTURA-TOTAL
+                           MOVE CHECKPOINT-RECORD(32:18)
+                               TO WS-CKPT-TOTAL-STR
+                           MOVE FUNCTION NUMVAL(WS-CKPT-TOTAL-STR)
+                               TO WS-TOTAL-DEPOSITOS
+                           MOVE CHECKPOINT-RECORD(50:18)
+                               TO WS-CKPT-TOTAL-STR
+                           MOVE FUNCTION NUMVAL(WS-CKPT-TOTAL-STR)
+                               TO WS-TOTAL-RETIROS
+                           MOVE CHECKPOINT-RECORD(68:5)
+                               TO WS-CKPT-CTA-STR
+                           MOVE FUNCTION NUMVAL(WS-CKPT-CTA-STR)
+                               TO WS-TOTAL-CUENTAS-CKPT
+                           MOVE CHECKPOINT-RECORD(73:6)
+                               TO WS-CKPT-HIST-STR
+                           MOVE FUNCTION NUMVAL(WS-CKPT-HIST-STR)
+                               TO WS-TOTAL-HISTORIA-CKPT
+                   END-READ
+                   IF WS-EXISTE-CHECKPOINT = 'S'
+                       PERFORM CARGAR-CUENTAS-DE-CHECKPOINT
+                       PERFORM CARGAR-HISTORIA-DE-CHECKPOINT
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   SET WS-EXISTE-CHECKPOINT TO 'N'
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           CARGAR-CUENTAS-DE-CHECKPOINT.
+               MOVE 0 TO WS-CONTADOR-CKPT.
+               PERFORM UNTIL WS-CONTADOR-CKPT >= WS-TOTAL-CUENTAS-CKPT
+                          OR WS-EOF-CHECKPOINT = 'S'
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END
+                           SET WS-EOF-CHECKPOINT TO 'S'
+                       NOT AT END
+                           IF WS-TOTAL-CUENTAS >= WS-MAX-CUENTAS
+                               DISPLAY
+                                   'ERROR: ' FUNCTION TRIM(WS-CHECKPOINT-PATH)
+                                   ' excede la capacidad maxima de '
+                                   WS-MAX-CUENTAS
+                                   ' cuentas soportada por este programa'
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WS-TOTAL-CUENTAS
+                           SET IDX TO WS-TOTAL-CUENTAS
+                           MOVE CHECKPOINT-RECORD(1:10)
+                               TO WS-NUM-CUENTA-STR
+                           MOVE CHECKPOINT-RECORD(11:30)
+                               TO WS-NOMBRE-STR
+                           MOVE FUNCTION NUMVAL(WS-NUM-CUENTA-STR)
+                               TO NUM-CUENTA(IDX)
+                           MOVE FUNCTION TRIM(WS-NOMBRE-STR)
+                               TO NOMBRE-TITULAR(IDX)
+                           MOVE CHECKPOINT-RECORD(41:13)
+                               TO WS-CKPT-SALDO-STR
+                           MOVE FUNCTION NUMVAL(WS-CKPT-SALDO-STR)
+                               TO SALDO-ACTUAL(IDX)
+                           MOVE CHECKPOINT-RECORD(55:13)
+                               TO WS-CKPT-SALDO-STR
+                           MOVE FUNCTION NUMVAL(WS-CKPT-SALDO-STR)
+                               TO SALDO-APERTURA(IDX)
+                           MOVE CHECKPOINT-RECORD(69:1)
+                               TO ESTADO-CUENTA(IDX)
+                           ADD 1 TO WS-CONTADOR-CKPT
+                   END-READ
+               END-PERFORM.
+
+           *> Restaura TABLA-HISTORIA a partir de los registros que
+           *> GRABAR-CHECKPOINT escribe despues del bloque de cuentas,
+           *> para que el estado de cuenta y el CSV de una corrida
+           *> reanudada sigan mostrando el detalle de los movimientos
+           *> aplicados antes del checkpoint.
+           CARGAR-HISTORIA-DE-CHECKPOINT.
+               MOVE 0 TO WS-CONTADOR-CKPT.
+               PERFORM UNTIL WS-CONTADOR-CKPT >= WS-TOTAL-HISTORIA-CKPT
+                          OR WS-EOF-CHECKPOINT = 'S'
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END
+                           SET WS-EOF-CHECKPOINT TO 'S'
+                       NOT AT END
+                           IF WS-TOTAL-HISTORIA < WS-MAX-HISTORIA
+                               ADD 1 TO WS-TOTAL-HISTORIA
+                               SET HIDX TO WS-TOTAL-HISTORIA
+                               MOVE CHECKPOINT-RECORD(1:10)
+                                   TO WS-NUM-CUENTA-STR
+                               MOVE FUNCTION NUMVAL(WS-NUM-CUENTA-STR)
+                                   TO HIST-CUENTA(HIDX)
+                               MOVE CHECKPOINT-RECORD(11:8)
+                                   TO HIST-FECHA(HIDX)
+                               MOVE CHECKPOINT-RECORD(19:1)
+                                   TO HIST-TIPO(HIDX)
+                               MOVE CHECKPOINT-RECORD(20:13)
+                                   TO WS-CKPT-SALDO-STR
+                               MOVE FUNCTION NUMVAL(WS-CKPT-SALDO-STR)
+                                   TO HIST-MONTO(HIDX)
+                               MOVE CHECKPOINT-RECORD(33:13)
+                                   TO WS-CKPT-SALDO-STR
+                               MOVE FUNCTION NUMVAL(WS-CKPT-SALDO-STR)
+                                   TO HIST-SALDO(HIDX)
+                           END-IF
+                           ADD 1 TO WS-CONTADOR-CKPT
+                   END-READ
+               END-PERFORM.
+
+           GRABAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+
+               MOVE SPACES TO CHECKPOINT-RECORD.
+               MOVE 'CKPT' TO CHECKPOINT-RECORD(1:4).
+               MOVE WS-LINEA-MOV TO CHECKPOINT-RECORD(5:9).
+               MOVE WS-SALDO-APERTURA-TOTAL TO WS-CKPT-TOTAL-EDIT.
+               MOVE WS-CKPT-TOTAL-EDIT TO CHECKPOINT-RECORD(14:18).
+               MOVE WS-TOTAL-DEPOSITOS TO WS-CKPT-TOTAL-EDIT.
+               MOVE WS-CKPT-TOTAL-EDIT TO CHECKPOINT-RECORD(32:18).
+               MOVE WS-TOTAL-RETIROS TO WS-CKPT-TOTAL-EDIT.
+               MOVE WS-CKPT-TOTAL-EDIT TO CHECKPOINT-RECORD(50:18).
+               MOVE WS-TOTAL-CUENTAS TO WS-CKPT-CTA-EDIT.
+               MOVE WS-CKPT-CTA-EDIT TO CHECKPOINT-RECORD(68:5).
+               MOVE WS-TOTAL-HISTORIA TO WS-CKPT-HIST-EDIT.
+               MOVE WS-CKPT-HIST-EDIT TO CHECKPOINT-RECORD(73:6).
+               WRITE CHECKPOINT-RECORD.
+
+               SET IDX TO 1.
+               PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
+                   MOVE SPACES TO CHECKPOINT-RECORD
+                   MOVE NUM-CUENTA(IDX) TO CHECKPOINT-RECORD(1:10)
+                   MOVE NOMBRE-TITULAR(IDX) TO CHECKPOINT-RECORD(11:30)
+                   MOVE SALDO-ACTUAL(IDX) TO WS-CKPT-SALDO-EDIT
+                   MOVE WS-CKPT-SALDO-EDIT TO CHECKPOINT-RECORD(41:13)
+                   MOVE SALDO-APERTURA(IDX) TO WS-CKPT-SALDO-EDIT
+                   MOVE WS-CKPT-SALDO-EDIT TO CHECKPOINT-RECORD(55:13)
+                   MOVE ESTADO-CUENTA(IDX) TO CHECKPOINT-RECORD(69:1)
+                   WRITE CHECKPOINT-RECORD
+                   SET IDX UP BY 1
+               END-PERFORM.
+
+               SET HIDX TO 1.
+               PERFORM UNTIL HIDX > WS-TOTAL-HISTORIA
+                   MOVE SPACES TO CHECKPOINT-RECORD
+                   MOVE HIST-CUENTA(HIDX) TO CHECKPOINT-RECORD(1:10)
+                   MOVE HIST-FECHA(HIDX) TO CHECKPOINT-RECORD(11:8)
+                   MOVE HIST-TIPO(HIDX) TO CHECKPOINT-RECORD(19:1)
+                   MOVE HIST-MONTO(HIDX) TO WS-CKPT-SALDO-EDIT
+                   MOVE WS-CKPT-SALDO-EDIT TO CHECKPOINT-RECORD(20:13)
+                   MOVE HIST-SALDO(HIDX) TO WS-CKPT-SALDO-EDIT
+                   MOVE WS-CKPT-SALDO-EDIT TO CHECKPOINT-RECORD(33:13)
+                   WRITE CHECKPOINT-RECORD
+                   SET HIDX UP BY 1
+               END-PERFORM.
+
+               CLOSE CHECKPOINT-FILE.
+
+           *> Borra el checkpoint al terminar con exito, para que la
+           *> proxima corrida arranque limpia desde maestro.dat.
+           LIMPIAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               CLOSE CHECKPOINT-FILE.
+
+           *> Totales de control: compara el saldo de apertura mas los
+           *> depositos menos los retiros aplicados contra el saldo de
+           *> cierre real, para detectar cualquier descuadre del batch.
+           GENERAR-RECONCILIACION.
+               MOVE 0 TO WS-SALDO-CIERRE-TOTAL.
+               SET IDX TO 1.
+               PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
+                   ADD SALDO-ACTUAL(IDX) TO WS-SALDO-CIERRE-TOTAL
+                   SET IDX UP BY 1
+               END-PERFORM.
+
+               COMPUTE WS-SALDO-ESPERADO =
+                   WS-SALDO-APERTURA-TOTAL + WS-TOTAL-DEPOSITOS
+                       - WS-TOTAL-RETIROS.
+               COMPUTE WS-DIFERENCIA =
+                   WS-SALDO-CIERRE-TOTAL - WS-SALDO-ESPERADO.
+
+               IF WS-DIFERENCIA = 0
+                   MOVE 'BALANCEADO' TO WS-FLAG-BALANCEADO
+               ELSE
+                   MOVE 'FUERA DE BALANCE' TO WS-FLAG-BALANCEADO
+               END-IF.
+
+               MOVE SPACES TO WS-LINEA-SALIDA.
                WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
 
-               MOVE 'Numero Cuenta | Titular         | Saldo'
+               MOVE 'RECONCILIACION DE TOTALES DE CONTROL'
                    TO WS-LINEA-SALIDA.
                WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
 
@@ -141,15 +801,106 @@
                    TO WS-LINEA-SALIDA.
                WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
 
+               MOVE WS-SALDO-APERTURA-TOTAL TO WS-TOTAL-DISPLAY.
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               STRING 'Saldo Apertura Total:   ' DELIMITED BY SIZE
+                   WS-TOTAL-DISPLAY DELIMITED BY SIZE
+                   INTO WS-LINEA-SALIDA
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE WS-TOTAL-DEPOSITOS TO WS-TOTAL-DISPLAY.
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               STRING 'Total Depositos:        ' DELIMITED BY SIZE
+                   WS-TOTAL-DISPLAY DELIMITED BY SIZE
+                   INTO WS-LINEA-SALIDA
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE WS-TOTAL-RETIROS TO WS-TOTAL-DISPLAY.
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               STRING 'Total Retiros:          ' DELIMITED BY SIZE
+                   WS-TOTAL-DISPLAY DELIMITED BY SIZE
+                   INTO WS-LINEA-SALIDA
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE WS-SALDO-CIERRE-TOTAL TO WS-TOTAL-DISPLAY.
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               STRING 'Saldo Cierre Total:     ' DELIMITED BY SIZE
+                   WS-TOTAL-DISPLAY DELIMITED BY SIZE
+                   INTO WS-LINEA-SALIDA
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE WS-DIFERENCIA TO WS-DIFERENCIA-DISPLAY.
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               STRING 'Diferencia:             ' DELIMITED BY SIZE
+                   WS-DIFERENCIA-DISPLAY DELIMITED BY SIZE
+                   INTO WS-LINEA-SALIDA
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+               MOVE SPACES TO WS-LINEA-SALIDA.
+               STRING 'Estado:                 ' DELIMITED BY SIZE
+                   WS-FLAG-BALANCEADO DELIMITED BY SIZE
+                   INTO WS-LINEA-SALIDA
+               WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA.
+
+           *> Segundo reporte, en formato CSV delimitado por comas,
+           *> para que los sistemas de conciliacion de libro mayor
+           *> que consumen aguas abajo no tengan que parsear el
+           *> reporte de ancho fijo. Una linea por cuenta con el
+           *> numero de cuenta, el nombre, el saldo de apertura, el
+           *> saldo actual y la fecha del ultimo movimiento aplicado.
+           GENERAR-REPORTE-CSV.
+               MOVE 'CUENTA,NOMBRE,SALDO_APERTURA,SALDO_ACTUAL,ULTIMA_FECHA'
+                   TO WS-LINEA-CSV.
+               WRITE REPORTE-CSV-RECORD FROM WS-LINEA-CSV.
+
                SET IDX TO 1.
                PERFORM UNTIL IDX > WS-TOTAL-CUENTAS
-                   MOVE SPACES TO WS-LINEA-SALIDA
-                   STRING NUM-CUENTA(IDX) DELIMITED BY SIZE
-                       ' | ' DELIMITED BY SIZE
-                       NOMBRE-TITULAR(IDX) DELIMITED BY SIZE
-                       ' | ' DELIMITED BY SIZE
-                       SALDO-ACTUAL(IDX) DELIMITED BY SIZE
-                       INTO WS-LINEA-SALIDA
-                   WRITE REPORTE-RECORD FROM WS-LINEA-SALIDA
+                   PERFORM GENERAR-LINEA-CSV
                    SET IDX UP BY 1
-               END-PERFORM.
\ No newline at end of file
+               END-PERFORM.
+
+           GENERAR-LINEA-CSV.
+               MOVE SPACES TO WS-ULTIMA-FECHA-STR.
+               SET HIDX TO 1.
+               PERFORM UNTIL HIDX > WS-TOTAL-HISTORIA
+                   IF HIST-CUENTA(HIDX) = NUM-CUENTA(IDX)
+                       MOVE HIST-FECHA(HIDX) TO WS-ULTIMA-FECHA-STR
+                   END-IF
+                   SET HIDX UP BY 1
+               END-PERFORM.
+
+               MOVE SPACES TO WS-ULTIMA-FECHA-DISPLAY.
+               IF WS-ULTIMA-FECHA-STR NOT = SPACES
+                   STRING WS-ULTIMA-FECHA-STR(1:4) DELIMITED BY SIZE
+                       '-' DELIMITED BY SIZE
+                       WS-ULTIMA-FECHA-STR(5:2) DELIMITED BY SIZE
+                       '-' DELIMITED BY SIZE
+                       WS-ULTIMA-FECHA-STR(7:2) DELIMITED BY SIZE
+                       INTO WS-ULTIMA-FECHA-DISPLAY
+               END-IF.
+
+               MOVE SALDO-APERTURA(IDX) TO WS-SALDO-APERTURA-CSV.
+               MOVE SALDO-ACTUAL(IDX) TO WS-SALDO-ACTUAL-CSV.
+
+               *> El nombre del titular va siempre entre comillas en el
+               *> CSV, porque puede traer una coma (apellidos separados
+               *> por coma, razones sociales, etc.) que de otro modo
+               *> correria las columnas siguientes.
+               MOVE SPACES TO WS-NOMBRE-CSV.
+               STRING '"' DELIMITED BY SIZE
+                   FUNCTION TRIM(NOMBRE-TITULAR(IDX)) DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   INTO WS-NOMBRE-CSV.
+
+               MOVE SPACES TO WS-LINEA-CSV.
+               STRING NUM-CUENTA(IDX) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-NOMBRE-CSV) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SALDO-APERTURA-CSV) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SALDO-ACTUAL-CSV) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ULTIMA-FECHA-DISPLAY) DELIMITED BY SIZE
+                   INTO WS-LINEA-CSV
+               WRITE REPORTE-CSV-RECORD FROM WS-LINEA-CSV.
